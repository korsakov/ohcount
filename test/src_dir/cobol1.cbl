@@ -1,24 +1,884 @@
-000010 IDENTIFICATION DIVISION.                       
-000020 PROGRAM-ID. LINE-NO-PROG.                        
-000030 AUTHOR.     TIM R P BROWN.    
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LINE-NO-PROG.
+000030 AUTHOR.     TIM R P BROWN.
 000040****************************************************
-000050* Program to add line numbers to typed code        *    
-000060* Allows for comment asterisk, solidus, or hyphen ,*     
-000070* moving it into position 7.                       *  
-000080*                                                  *  
-000090****************************************************  
-000100                              
-000110 ENVIRONMENT DIVISION.              
-000120 INPUT-OUTPUT SECTION.              
-000130 FILE-CONTROL.                 
-000140     SELECT IN-FILE ASSIGN TO 'INPUT.TXT'     
-000150        ORGANIZATION IS LINE SEQUENTIAL.  
-000160     SELECT OUT-FILE ASSIGN TO 'OUTPUT.COB'      
-000170        ORGANIZATION IS LINE SEQUENTIAL. 
-000180 
-000185*****************************************************
-000187                    
-000190 DATA DIVISION.                     
-000200 FILE SECTION.                   
-000210             
-000220 FD IN-FILE.                      
+000050* Program to add line numbers to typed code        *
+000060* Allows for comment asterisk, solidus, or hyphen ,*
+000070* moving it into position 7.                       *
+000080*                                                  *
+000090* Driven by a member-list file so a whole batch of *
+000100* untyped members can be numbered in a single run; *
+000110* MEMLIST.TXT absent means number one file only,   *
+000120* using INPUT.TXT / OUTPUT.COB as before.          *
+000130****************************************************
+000140  
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT MEMBER-LIST-FILE ASSIGN TO 'MEMLIST.TXT'
+000190        ORGANIZATION IS LINE SEQUENTIAL
+000200        FILE STATUS IS WS-MEMLIST-STATUS.
+000210     SELECT IN-FILE ASSIGN DYNAMIC WS-IN-FILENAME
+000220        ORGANIZATION IS LINE SEQUENTIAL
+000230        FILE STATUS IS WS-IN-STATUS.
+000240     SELECT OUT-FILE ASSIGN DYNAMIC WS-OUT-FILENAME
+000250        ORGANIZATION IS LINE SEQUENTIAL
+000260        FILE STATUS IS WS-OUT-STATUS.
+000270     SELECT CTL-CARD-FILE ASSIGN TO 'CTLCARD.TXT'
+000280        ORGANIZATION IS LINE SEQUENTIAL
+000290        FILE STATUS IS WS-CTLCARD-STATUS.
+000300     SELECT LOG-FILE ASSIGN TO 'RUNLOG.TXT'
+000310        ORGANIZATION IS LINE SEQUENTIAL
+000320        FILE STATUS IS WS-LOG-STATUS.
+000330     SELECT TRUNC-FILE ASSIGN TO 'TRUNCRPT.TXT'
+000340        ORGANIZATION IS LINE SEQUENTIAL
+000350        FILE STATUS IS WS-TRUNC-STATUS.
+000360     SELECT XREF-FILE ASSIGN TO 'XREF.TXT'
+000370        ORGANIZATION IS LINE SEQUENTIAL
+000380        FILE STATUS IS WS-XREF-STATUS.
+000390     SELECT CHECKPT-FILE ASSIGN DYNAMIC WS-CHECKPT-FILENAME
+000400        ORGANIZATION IS LINE SEQUENTIAL
+000410        FILE STATUS IS WS-CKPT-STATUS.
+000420  
+000430*****************************************************
+000440  
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470  
+000480 FD  MEMBER-LIST-FILE.
+000490 01  MEMBER-LIST-REC             PIC X(8).
+000500  
+000510 FD  IN-FILE.
+000520 01  IN-REC                      PIC X(200).
+000530  
+000540 FD  OUT-FILE.
+000550 01  OUT-REC                     PIC X(80).
+000560  
+000570 FD  CTL-CARD-FILE.
+000580 01  CTL-CARD-REC                PIC X(80).
+000590  
+000600 FD  LOG-FILE.
+000610 01  LOG-REC                     PIC X(132).
+000620  
+000630 FD  TRUNC-FILE.
+000640 01  TRUNC-REC                   PIC X(200).
+000650  
+000660 FD  XREF-FILE.
+000670 01  XREF-REC                    PIC X(80).
+000680  
+000690 FD  CHECKPT-FILE.
+000700 01  CHECKPT-REC.
+000710     05  CKPT-RESUME-FROM        PIC 9(6).
+000720     05  CKPT-RESUME-SEQ         PIC 9(6).
+000730     05  CKPT-WRITTEN-SOFAR      PIC 9(6).
+000740     05  CKPT-COMMENTS-SOFAR     PIC 9(6).
+000750     05  CKPT-TRUNC-SOFAR        PIC 9(6).
+000760
+000770 WORKING-STORAGE SECTION.
+000780*****************************************************
+000790* Batch / member-list controls                      *
+000800*****************************************************
+000810 01  WS-MEMLIST-STATUS           PIC X(2).
+000820 01  WS-EOF-MEMLIST-SW           PIC X       VALUE 'N'.
+000830     88  EOF-MEMLIST                         VALUE 'Y'.
+000840 01  WS-SINGLE-FILE-SW           PIC X       VALUE 'N'.
+000850     88  SINGLE-FILE-MODE                    VALUE 'Y'.
+000860 01  WS-MEMLIST-ERROR-SW         PIC X       VALUE 'N'.
+000870     88  MEMLIST-OPEN-ERROR                  VALUE 'Y'.
+000880 01  WS-MEMBER-COUNT             PIC 9(6)    VALUE ZERO.
+000890 01  WS-MEMBER-NAME              PIC X(8).
+000900 01  WS-IN-FILENAME              PIC X(40)   VALUE SPACES.
+000910 01  WS-OUT-FILENAME             PIC X(40)   VALUE SPACES.
+000920 01  WS-CHECKPT-FILENAME         PIC X(40)   VALUE SPACES.
+000930  
+000940*****************************************************
+000950* File status / error handling                      *
+000960*****************************************************
+000970 01  WS-IN-STATUS                PIC X(2).
+000980 01  WS-OUT-STATUS               PIC X(2).
+000990 01  WS-LOG-STATUS               PIC X(2).
+001000 01  WS-TRUNC-STATUS             PIC X(2).
+001010 01  WS-XREF-STATUS              PIC X(2).
+001020 01  WS-LOG-OPEN-SW              PIC X       VALUE 'N'.
+001030     88  LOG-FILE-OPEN                       VALUE 'Y'.
+001040 01  WS-TRUNC-OPEN-SW            PIC X       VALUE 'N'.
+001050     88  TRUNC-FILE-OPEN                     VALUE 'Y'.
+001060 01  WS-XREF-OPEN-SW             PIC X       VALUE 'N'.
+001070     88  XREF-FILE-OPEN                      VALUE 'Y'.
+001080 01  WS-ANY-ERRORS-SW            PIC X       VALUE 'N'.
+001090     88  ANY-ERRORS                          VALUE 'Y'.
+001100 01  WS-ERROR-MSG                PIC X(80)   VALUE SPACES.
+001110  
+001120*****************************************************
+001130* Line-numbering controls. Defaulted here, may be   *
+001140* overridden by START-NUMBER= / INCREMENT= cards.    *
+001150* MODE=INSERT switches to insert-aware renumbering,  *
+001160* leaving already-numbered lines (cols 1-6 numeric)  *
+001170* untouched and fitting new lines in between them,   *
+001180* stepping by WS-INSERT-STEP (INSERT-STEP= card,      *
+001190* default 1) rather than by INCREMENT= - the two      *
+001200* cards are independent so a wide INCREMENT= used by  *
+001210* the target program's full numbering does not force  *
+001220* wide, collision-prone gaps onto inserted lines.      *
+001230*****************************************************
+001240 01  WS-START-NUMBER             PIC 9(6)    VALUE 10.
+001250 01  WS-INCREMENT                PIC 9(6)    VALUE 10.
+001260 01  WS-NEXT-NUMBER              PIC 9(6).
+001270 01  WS-LAST-NUMBER              PIC 9(6)    VALUE ZERO.
+001280 01  WS-PASSTHRU-SEQ             PIC 9(6)    VALUE ZERO.
+001290 01  WS-LINE-NUMBER-DISP         PIC X(6).
+001300 01  WS-INDICATOR-CHAR           PIC X       VALUE SPACE.
+001310 01  WS-MODE                     PIC X(4)    VALUE 'FULL'.
+001320     88  INSERT-AWARE-MODE                   VALUE 'INSR'.
+001330 01  WS-INSERT-STEP              PIC 9(6)    VALUE 1.
+001340
+001350*****************************************************
+001360* Recognized comment/indicator characters. Defaults  *
+001370* to the shop standard of asterisk, solidus, and     *
+001380* hyphen; INDICATORS= on the control card overrides  *
+001390* this list outright (include */- again if you just  *
+001400* want to add D-lines or $-marked conditional lines  *
+001410* inherited from older programs).                    *
+001420*****************************************************
+001430 01  WS-INDICATOR-LIST           PIC X(20)   VALUE '*/-'.
+001440 01  WS-INDICATOR-LEN            PIC 9(2)    VALUE 3.
+001450 01  WS-IND-IDX                  PIC 9(2).
+001460 01  WS-IND-FOUND-SW             PIC X       VALUE 'N'.
+001470     88  IND-FOUND                           VALUE 'Y'.
+001480  
+001490*****************************************************
+001500* Checkpoint/restart for large input files. A        *
+001510* checkpoint record is dropped to the member's .CKP  *
+001520* file every CHECKPOINT-INTERVAL= records; rerunning *
+001530* with that file present resumes just past the last  *
+001540* checkpoint instead of renumbering from line one.    *
+001550*****************************************************
+001560 01  WS-CKPT-STATUS              PIC X(2).
+001570 01  WS-CKPT-INTERVAL            PIC 9(6)    VALUE 5000.
+001580 01  WS-CKPT-RESUME-FROM         PIC 9(6)    VALUE ZERO.
+001590 01  WS-CKPT-RESUME-SEQ          PIC 9(6)    VALUE ZERO.
+001600 01  WS-CKPT-LAST-SEQ            PIC 9(6)    VALUE ZERO.
+001610 01  WS-RESTART-SW               PIC X       VALUE 'N'.
+001620     88  RESTART-MODE                        VALUE 'Y'.
+001630 01  WS-RESTART-RESUMED-SW       PIC X       VALUE 'N'.
+001640     88  RESTART-RESUMED                     VALUE 'Y'.
+001650 01  WS-CKPT-RESUME-WRITTEN      PIC 9(6)    VALUE ZERO.
+001660 01  WS-CKPT-RESUME-COMMENTS     PIC 9(6)    VALUE ZERO.
+001670 01  WS-CKPT-RESUME-TRUNC        PIC 9(6)    VALUE ZERO.
+001680 01  WS-ANY-RESTART-SW           PIC X       VALUE 'N'.
+001690     88  ANY-RESTART-PENDING                 VALUE 'Y'.
+001700
+001710 01  WS-EOF-IN-SW                PIC X       VALUE 'N'.
+001720     88  EOF-IN-FILE                         VALUE 'Y'.
+001730  
+001740*****************************************************
+001750* Column-72 truncation exception report             *
+001760* (TRUNCRPT.TXT lists source lines that would be     *
+001770* chopped once 6 cols of sequence number go in front) *
+001780*****************************************************
+001790 01  WS-MAX-CONTENT-LEN          PIC 9(4)    VALUE 65.
+001800 01  WS-TRUNC-LIMIT              PIC 9(4).
+001810 01  WS-IN-LEN                   PIC 9(4).
+001820 01  WS-TRUNC-COUNT              PIC 9(6)    VALUE ZERO.
+001830 01  WS-TOTAL-TRUNC-COUNT        PIC 9(6)    VALUE ZERO.
+001840 01  WS-TRUNC-LINE-DISP          PIC ZZZZZ9.
+001850  
+001860*****************************************************
+001870* Cross-reference listing (XREF.TXT) mapping each    *
+001880* original input record number to the sequence       *
+001890* number it was assigned.                            *
+001900*****************************************************
+001910 01  WS-XREF-ORIG-DISP           PIC ZZZZZ9.
+001920 01  WS-XREF-SEQ-DISP            PIC ZZZZZ9.
+001930  
+001940*****************************************************
+001950* Tab expansion. Shop standard is 4 columns but some *
+001960* members were keyed with 8-column tabs; TABSTOP=    *
+001970* on the control card overrides the default.         *
+001980*****************************************************
+001990 01  WS-TAB-STOP                 PIC 9(2)    VALUE 4.
+002000 01  WS-EXP-REC                  PIC X(200)  VALUE SPACES.
+002010 01  WS-TAB-IDX                  PIC 9(4).
+002020 01  WS-TAB-OUTCOL               PIC 9(4).
+002030 01  WS-TAB-SPACES               PIC 9(4).
+002040  
+002050*****************************************************
+002060* Control-card controls (CTLCARD.TXT, KEYWORD=VALUE *
+002070* one per record; absent file means all defaults).  *
+002080*****************************************************
+002090 01  WS-CTLCARD-STATUS           PIC X(2).
+002100 01  WS-EOF-CTLCARD-SW           PIC X       VALUE 'N'.
+002110     88  EOF-CTLCARD                         VALUE 'Y'.
+002120 01  WS-CTL-KEYWORD              PIC X(20)   VALUE SPACES.
+002130 01  WS-CTL-VALUE                PIC X(60)   VALUE SPACES.
+002140 01  WS-OPERATOR                 PIC X(8)    VALUE 'UNKNOWN'.
+002150  
+002160*****************************************************
+002170* Run log / control-total report (RUNLOG.TXT)       *
+002180*****************************************************
+002190 01  WS-RUN-DATE                 PIC X(8).
+002200 01  WS-RUN-TIME                 PIC X(6).
+002210 01  WS-CURRENT-DATE-TIME.
+002220     05  WS-CDT-DATE             PIC X(8).
+002230     05  WS-CDT-TIME             PIC X(6).
+002240     05  FILLER                  PIC X(7).
+002250 01  WS-RECS-READ                PIC 9(6)    VALUE ZERO.
+002260 01  WS-RECS-WRITTEN             PIC 9(6)    VALUE ZERO.
+002270 01  WS-COMMENTS-REPOS           PIC 9(6)    VALUE ZERO.
+002280 01  WS-TOTAL-RECS-READ          PIC 9(6)    VALUE ZERO.
+002290 01  WS-TOTAL-RECS-WRITTEN       PIC 9(6)    VALUE ZERO.
+002300 01  WS-TOTAL-COMMENTS-REPOS     PIC 9(6)    VALUE ZERO.
+002310 01  WS-LD-RECS-READ-D           PIC ZZZ,ZZ9.
+002320 01  WS-LD-RECS-WRITTEN-D        PIC ZZZ,ZZ9.
+002330 01  WS-LD-COMMENTS-REPOS-D      PIC ZZZ,ZZ9.
+002340  
+002350 PROCEDURE DIVISION.
+002360  
+002370 0000-MAIN-LOGIC.
+002380     PERFORM 1000-INITIALIZE
+002390     IF NOT MEMLIST-OPEN-ERROR
+002400        PERFORM 1070-CHECK-EMPTY-MEMBERLIST
+002410        PERFORM 2000-PROCESS-MEMBER-LIST
+002420           UNTIL EOF-MEMLIST OR SINGLE-FILE-MODE
+002430        IF SINGLE-FILE-MODE
+002440           PERFORM 2100-PROCESS-ONE-MEMBER
+002450        END-IF
+002460     END-IF
+002470     PERFORM 9000-TERMINATE
+002480     STOP RUN.
+002490  
+002500 1000-INITIALIZE.
+002510     OPEN INPUT MEMBER-LIST-FILE
+002520     IF WS-MEMLIST-STATUS = '35'
+002530        MOVE 'Y'          TO WS-SINGLE-FILE-SW
+002540        MOVE 'INPUT.TXT'  TO WS-IN-FILENAME
+002550        MOVE 'OUTPUT.COB' TO WS-OUT-FILENAME
+002560        MOVE 'CHECKPT.TXT' TO WS-CHECKPT-FILENAME
+002570     ELSE
+002580        IF WS-MEMLIST-STATUS NOT = '00'
+002590           MOVE SPACES TO WS-ERROR-MSG
+002600           STRING 'UNABLE TO OPEN MEMLIST.TXT - STATUS '
+002610                                           DELIMITED BY SIZE
+002620                  WS-MEMLIST-STATUS        DELIMITED BY SIZE
+002630              INTO WS-ERROR-MSG
+002640           PERFORM 2900-WRITE-ERROR-MESSAGE
+002650           MOVE 'Y' TO WS-MEMLIST-ERROR-SW
+002660        END-IF
+002670     END-IF
+002680     PERFORM 1057-CHECK-ANY-RESTART
+002690     PERFORM 1058-OPEN-REPORT-FILES
+002700     PERFORM 1050-READ-CONTROL-CARD
+002710     PERFORM 1060-WRITE-LOG-HEADER.
+002720
+002730 1058-OPEN-REPORT-FILES.
+002740     IF ANY-RESTART-PENDING
+002750        OPEN EXTEND LOG-FILE
+002760     ELSE
+002770        OPEN OUTPUT LOG-FILE
+002780     END-IF
+002790     IF WS-LOG-STATUS = '00'
+002800        MOVE 'Y' TO WS-LOG-OPEN-SW
+002810     ELSE
+002820        MOVE SPACES TO WS-ERROR-MSG
+002830        STRING 'UNABLE TO OPEN RUNLOG.TXT - STATUS '
+002840                                           DELIMITED BY SIZE
+002850               WS-LOG-STATUS             DELIMITED BY SIZE
+002860           INTO WS-ERROR-MSG
+002870        PERFORM 2900-WRITE-ERROR-MESSAGE
+002880     END-IF
+002890     IF ANY-RESTART-PENDING
+002900        OPEN EXTEND TRUNC-FILE
+002910     ELSE
+002920        OPEN OUTPUT TRUNC-FILE
+002930     END-IF
+002940     IF WS-TRUNC-STATUS = '00'
+002950        MOVE 'Y' TO WS-TRUNC-OPEN-SW
+002960     ELSE
+002970        MOVE SPACES TO WS-ERROR-MSG
+002980        STRING 'UNABLE TO OPEN TRUNCRPT.TXT - STATUS '
+002990                                           DELIMITED BY SIZE
+003000               WS-TRUNC-STATUS           DELIMITED BY SIZE
+003010           INTO WS-ERROR-MSG
+003020        PERFORM 2900-WRITE-ERROR-MESSAGE
+003030     END-IF
+003040     IF ANY-RESTART-PENDING
+003050        OPEN EXTEND XREF-FILE
+003060     ELSE
+003070        OPEN OUTPUT XREF-FILE
+003080     END-IF
+003090     IF WS-XREF-STATUS = '00'
+003100        MOVE 'Y' TO WS-XREF-OPEN-SW
+003110     ELSE
+003120        MOVE SPACES TO WS-ERROR-MSG
+003130        STRING 'UNABLE TO OPEN XREF.TXT - STATUS '
+003140                                           DELIMITED BY SIZE
+003150               WS-XREF-STATUS            DELIMITED BY SIZE
+003160           INTO WS-ERROR-MSG
+003170        PERFORM 2900-WRITE-ERROR-MESSAGE
+003180     END-IF.
+003190  
+003200 1050-READ-CONTROL-CARD.
+003210     OPEN INPUT CTL-CARD-FILE
+003220     IF WS-CTLCARD-STATUS = '00'
+003230        PERFORM UNTIL EOF-CTLCARD
+003240           READ CTL-CARD-FILE
+003250              AT END
+003260                 MOVE 'Y' TO WS-EOF-CTLCARD-SW
+003270              NOT AT END
+003280                 PERFORM 1055-APPLY-CONTROL-CARD
+003290           END-READ
+003300        END-PERFORM
+003310        CLOSE CTL-CARD-FILE
+003320     ELSE
+003330        IF WS-CTLCARD-STATUS NOT = '35'
+003340           MOVE SPACES TO WS-ERROR-MSG
+003350           STRING 'UNABLE TO OPEN CTLCARD.TXT - STATUS '
+003360                                              DELIMITED BY SIZE
+003370                  WS-CTLCARD-STATUS           DELIMITED BY SIZE
+003380              INTO WS-ERROR-MSG
+003390           PERFORM 2900-WRITE-ERROR-MESSAGE
+003400        END-IF
+003410     END-IF.
+003420  
+003430 1055-APPLY-CONTROL-CARD.
+003440     UNSTRING CTL-CARD-REC DELIMITED BY '='
+003450        INTO WS-CTL-KEYWORD WS-CTL-VALUE
+003460     END-UNSTRING
+003470     EVALUATE FUNCTION TRIM(WS-CTL-KEYWORD)
+003480        WHEN 'OPERATOR'
+003490           MOVE WS-CTL-VALUE TO WS-OPERATOR
+003500        WHEN 'START-NUMBER'
+003510           MOVE FUNCTION NUMVAL(WS-CTL-VALUE) TO WS-START-NUMBER
+003520        WHEN 'INCREMENT'
+003530           MOVE FUNCTION NUMVAL(WS-CTL-VALUE) TO WS-INCREMENT
+003540        WHEN 'MODE'
+003550           IF FUNCTION TRIM(WS-CTL-VALUE) = 'INSERT'
+003560              MOVE 'INSR' TO WS-MODE
+003570           ELSE
+003580              MOVE 'FULL' TO WS-MODE
+003590           END-IF
+003600        WHEN 'INSERT-STEP'
+003610           MOVE FUNCTION NUMVAL(WS-CTL-VALUE) TO WS-INSERT-STEP
+003620           IF WS-INSERT-STEP = 0
+003630              MOVE SPACES TO WS-ERROR-MSG
+003640              STRING 'INSERT-STEP=0 ON CONTROL CARD - USING '
+003650                                              DELIMITED BY SIZE
+003660                     'DEFAULT OF 1'           DELIMITED BY SIZE
+003670                 INTO WS-ERROR-MSG
+003680              PERFORM 2920-WRITE-NOTICE-MESSAGE
+003690              MOVE 1 TO WS-INSERT-STEP
+003700           END-IF
+003710        WHEN 'TABSTOP'
+003720           MOVE FUNCTION NUMVAL(WS-CTL-VALUE) TO WS-TAB-STOP
+003730           IF WS-TAB-STOP = 0
+003740              MOVE SPACES TO WS-ERROR-MSG
+003750              STRING 'TABSTOP=0 ON CONTROL CARD - USING '
+003760                                              DELIMITED BY SIZE
+003770                     'DEFAULT OF 4'           DELIMITED BY SIZE
+003780                 INTO WS-ERROR-MSG
+003790              PERFORM 2920-WRITE-NOTICE-MESSAGE
+003800              MOVE 4 TO WS-TAB-STOP
+003810           END-IF
+003820        WHEN 'INDICATORS'
+003830           MOVE SPACES TO WS-INDICATOR-LIST
+003840           MOVE FUNCTION TRIM(WS-CTL-VALUE) TO WS-INDICATOR-LIST
+003850           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INDICATOR-LIST))
+003860              TO WS-INDICATOR-LEN
+003870        WHEN 'CHECKPOINT-INTERVAL'
+003880           MOVE FUNCTION NUMVAL(WS-CTL-VALUE) TO WS-CKPT-INTERVAL
+003890           IF WS-CKPT-INTERVAL = 0
+003900              MOVE SPACES TO WS-ERROR-MSG
+003910              STRING 'CHECKPOINT-INTERVAL=0 ON CONTROL CARD - '
+003920                                              DELIMITED BY SIZE
+003930                     'USING DEFAULT OF 5000'  DELIMITED BY SIZE
+003940                 INTO WS-ERROR-MSG
+003950              PERFORM 2920-WRITE-NOTICE-MESSAGE
+003960              MOVE 5000 TO WS-CKPT-INTERVAL
+003970           END-IF
+003980        WHEN OTHER
+003990           MOVE SPACES TO WS-ERROR-MSG
+004000           STRING 'UNRECOGNIZED CONTROL CARD KEYWORD: '
+004010                                              DELIMITED BY SIZE
+004020                  FUNCTION TRIM(WS-CTL-KEYWORD)
+004030                                              DELIMITED BY SIZE
+004040             INTO WS-ERROR-MSG
+004050          PERFORM 2920-WRITE-NOTICE-MESSAGE
+004060     END-EVALUATE.
+004070  
+004080 1057-CHECK-ANY-RESTART.
+004090     MOVE 'N' TO WS-ANY-RESTART-SW
+004100     MOVE ZERO TO WS-MEMBER-COUNT
+004110     IF SINGLE-FILE-MODE
+004120        OPEN INPUT CHECKPT-FILE
+004130        IF WS-CKPT-STATUS = '00'
+004140           READ CHECKPT-FILE
+004150              AT END
+004160                 CONTINUE
+004170              NOT AT END
+004180                 MOVE 'Y' TO WS-ANY-RESTART-SW
+004190           END-READ
+004200           CLOSE CHECKPT-FILE
+004210        END-IF
+004220     ELSE
+004230        IF NOT MEMLIST-OPEN-ERROR
+004240           PERFORM UNTIL EOF-MEMLIST
+004250              READ MEMBER-LIST-FILE
+004260                 AT END
+004270                    MOVE 'Y' TO WS-EOF-MEMLIST-SW
+004280                 NOT AT END
+004290                    ADD 1 TO WS-MEMBER-COUNT
+004300                    MOVE SPACES TO WS-CHECKPT-FILENAME
+004310                    STRING FUNCTION TRIM(MEMBER-LIST-REC)
+004320                                              DELIMITED BY SIZE
+004330                           '.CKP'              DELIMITED BY SIZE
+004340                       INTO WS-CHECKPT-FILENAME
+004350                    OPEN INPUT CHECKPT-FILE
+004360                    IF WS-CKPT-STATUS = '00'
+004370                       READ CHECKPT-FILE
+004380                          AT END
+004390                             CONTINUE
+004400                          NOT AT END
+004410                             MOVE 'Y' TO WS-ANY-RESTART-SW
+004420                       END-READ
+004430                       CLOSE CHECKPT-FILE
+004440                    END-IF
+004450              END-READ
+004460           END-PERFORM
+004470           CLOSE MEMBER-LIST-FILE
+004480           MOVE 'N' TO WS-EOF-MEMLIST-SW
+004490           OPEN INPUT MEMBER-LIST-FILE
+004500        END-IF
+004510     END-IF.
+004520  
+004530 1060-WRITE-LOG-HEADER.
+004540     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+004550     MOVE WS-CDT-DATE TO WS-RUN-DATE
+004560     MOVE WS-CDT-TIME TO WS-RUN-TIME
+004570     MOVE SPACES TO LOG-REC
+004580     STRING 'RUN DATE: '     DELIMITED BY SIZE
+004590            WS-RUN-DATE      DELIMITED BY SIZE
+004600            '  TIME: '       DELIMITED BY SIZE
+004610            WS-RUN-TIME      DELIMITED BY SIZE
+004620            '  OPERATOR: '   DELIMITED BY SIZE
+004630            WS-OPERATOR      DELIMITED BY SIZE
+004640        INTO LOG-REC
+004650     WRITE LOG-REC.
+004660
+004670 1070-CHECK-EMPTY-MEMBERLIST.
+004680     IF NOT SINGLE-FILE-MODE AND WS-MEMBER-COUNT = ZERO
+004690        MOVE SPACES TO WS-ERROR-MSG
+004700        STRING 'MEMLIST.TXT OPENED BUT CONTAINS NO MEMBERS'
+004710                                                DELIMITED BY SIZE
+004720           INTO WS-ERROR-MSG
+004730        PERFORM 2900-WRITE-ERROR-MESSAGE
+004740     END-IF.
+004750
+004760 2000-PROCESS-MEMBER-LIST.
+004770     READ MEMBER-LIST-FILE
+004780        AT END
+004790           MOVE 'Y' TO WS-EOF-MEMLIST-SW
+004800        NOT AT END
+004810           MOVE MEMBER-LIST-REC TO WS-MEMBER-NAME
+004820           MOVE SPACES TO WS-IN-FILENAME
+004830           STRING FUNCTION TRIM(WS-MEMBER-NAME) DELIMITED BY SIZE
+004840                  '.TXT'                        DELIMITED BY SIZE
+004850              INTO WS-IN-FILENAME
+004860           MOVE SPACES TO WS-OUT-FILENAME
+004870           STRING FUNCTION TRIM(WS-MEMBER-NAME) DELIMITED BY SIZE
+004880                  '.COB'                        DELIMITED BY SIZE
+004890              INTO WS-OUT-FILENAME
+004900           MOVE SPACES TO WS-CHECKPT-FILENAME
+004910           STRING FUNCTION TRIM(WS-MEMBER-NAME) DELIMITED BY SIZE
+004920                  '.CKP'                        DELIMITED BY SIZE
+004930              INTO WS-CHECKPT-FILENAME
+004940           PERFORM 2100-PROCESS-ONE-MEMBER
+004950     END-READ.
+004960  
+004970 2050-CHECK-FOR-RESTART.
+004980     MOVE 'N' TO WS-RESTART-SW
+004990     MOVE 'N' TO WS-RESTART-RESUMED-SW
+005000     MOVE ZERO TO WS-CKPT-RESUME-FROM
+005010     MOVE ZERO TO WS-CKPT-RESUME-SEQ
+005020     MOVE ZERO TO WS-CKPT-RESUME-WRITTEN
+005030     MOVE ZERO TO WS-CKPT-RESUME-COMMENTS
+005040     MOVE ZERO TO WS-CKPT-RESUME-TRUNC
+005050     OPEN INPUT CHECKPT-FILE
+005060     IF WS-CKPT-STATUS = '00'
+005070        READ CHECKPT-FILE
+005080           AT END
+005090              CONTINUE
+005100           NOT AT END
+005110              MOVE CKPT-RESUME-FROM TO WS-CKPT-RESUME-FROM
+005120              MOVE CKPT-RESUME-SEQ  TO WS-CKPT-RESUME-SEQ
+005130              MOVE CKPT-WRITTEN-SOFAR
+005140                             TO WS-CKPT-RESUME-WRITTEN
+005150              MOVE CKPT-COMMENTS-SOFAR
+005160                             TO WS-CKPT-RESUME-COMMENTS
+005170              MOVE CKPT-TRUNC-SOFAR
+005180                             TO WS-CKPT-RESUME-TRUNC
+005190              MOVE 'Y' TO WS-RESTART-SW
+005200        END-READ
+005210        CLOSE CHECKPT-FILE
+005220     END-IF.
+005230
+005240 2100-PROCESS-ONE-MEMBER.
+005250     MOVE WS-START-NUMBER TO WS-NEXT-NUMBER
+005260     MOVE 'N' TO WS-EOF-IN-SW
+005270     MOVE ZERO TO WS-RECS-READ
+005280     MOVE ZERO TO WS-RECS-WRITTEN
+005290     MOVE ZERO TO WS-COMMENTS-REPOS
+005300     MOVE ZERO TO WS-TRUNC-COUNT
+005310     MOVE ZERO TO WS-LAST-NUMBER
+005320     MOVE ZERO TO WS-CKPT-LAST-SEQ
+005330     PERFORM 2050-CHECK-FOR-RESTART
+005340     IF RESTART-MODE
+005350        MOVE WS-CKPT-RESUME-WRITTEN  TO WS-RECS-WRITTEN
+005360        MOVE WS-CKPT-RESUME-COMMENTS TO WS-COMMENTS-REPOS
+005370        MOVE WS-CKPT-RESUME-TRUNC    TO WS-TRUNC-COUNT
+005380     END-IF
+005390     OPEN INPUT IN-FILE
+005400     IF WS-IN-STATUS NOT = '00'
+005410        MOVE SPACES TO WS-ERROR-MSG
+005420        STRING 'UNABLE TO OPEN '  DELIMITED BY SIZE
+005430            FUNCTION TRIM(WS-IN-FILENAME) DELIMITED BY SIZE
+005440            ' - STATUS '          DELIMITED BY SIZE
+005450            WS-IN-STATUS          DELIMITED BY SIZE
+005460           INTO WS-ERROR-MSG
+005470        PERFORM 2900-WRITE-ERROR-MESSAGE
+005480     ELSE
+005490        IF RESTART-MODE
+005500           OPEN EXTEND OUT-FILE
+005510        ELSE
+005520           OPEN OUTPUT OUT-FILE
+005530        END-IF
+005540        IF WS-OUT-STATUS NOT = '00'
+005550           MOVE SPACES TO WS-ERROR-MSG
+005560           STRING 'UNABLE TO OPEN ' DELIMITED BY SIZE
+005570               FUNCTION TRIM(WS-OUT-FILENAME)
+005580                                    DELIMITED BY SIZE
+005590               ' - STATUS '         DELIMITED BY SIZE
+005600               WS-OUT-STATUS        DELIMITED BY SIZE
+005610              INTO WS-ERROR-MSG
+005620           PERFORM 2900-WRITE-ERROR-MESSAGE
+005630           CLOSE IN-FILE
+005640        ELSE
+005650           PERFORM 2200-COPY-ONE-RECORD UNTIL EOF-IN-FILE
+005660           CLOSE IN-FILE
+005670           CLOSE OUT-FILE
+005680           IF WS-RECS-READ = 0
+005690              MOVE SPACES TO WS-ERROR-MSG
+005700              STRING 'NO RECORDS READ FROM '
+005710                                    DELIMITED BY SIZE
+005720                     FUNCTION TRIM(WS-IN-FILENAME)
+005730                                    DELIMITED BY SIZE
+005740                 INTO WS-ERROR-MSG
+005750              PERFORM 2900-WRITE-ERROR-MESSAGE
+005760           ELSE
+005770              PERFORM 2870-CLEAR-CHECKPOINT
+005780           END-IF
+005790           PERFORM 8000-WRITE-RUN-LOG-DETAIL
+005800        END-IF
+005810     END-IF.
+005820 2200-COPY-ONE-RECORD.
+005830     READ IN-FILE
+005840        AT END
+005850           MOVE 'Y' TO WS-EOF-IN-SW
+005860        NOT AT END
+005870           IF WS-IN-STATUS NOT = '00'
+005880              MOVE SPACES TO WS-ERROR-MSG
+005890              STRING 'READ ERROR ON '        DELIMITED BY SIZE
+005900                 FUNCTION TRIM(WS-IN-FILENAME) DELIMITED BY SIZE
+005910                 ' - STATUS '                 DELIMITED BY SIZE
+005920                 WS-IN-STATUS                 DELIMITED BY SIZE
+005930                 INTO WS-ERROR-MSG
+005940              PERFORM 2900-WRITE-ERROR-MESSAGE
+005950              MOVE 'Y' TO WS-EOF-IN-SW
+005960           ELSE
+005970              ADD 1 TO WS-RECS-READ
+005980              IF RESTART-MODE
+005990             AND WS-RECS-READ NOT > WS-CKPT-RESUME-FROM
+006000                 CONTINUE
+006010              ELSE
+006020                 IF RESTART-MODE AND NOT RESTART-RESUMED
+006030                    MOVE WS-CKPT-RESUME-SEQ TO WS-NEXT-NUMBER
+006040                    MOVE WS-CKPT-RESUME-SEQ TO WS-LAST-NUMBER
+006050                    ADD WS-INCREMENT TO WS-NEXT-NUMBER
+006060                    MOVE 'Y' TO WS-RESTART-RESUMED-SW
+006070                 END-IF
+006080                 IF INSERT-AWARE-MODE AND IN-REC(1:6) IS NUMERIC
+006090                    PERFORM 2450-COPY-INSERT-AWARE
+006100                 ELSE
+006110                    PERFORM 2350-EXPAND-TABS
+006120                    PERFORM 2500-REPOSITION-INDICATOR
+006130                    PERFORM 2400-CHECK-TRUNCATION
+006140                    IF INSERT-AWARE-MODE
+006150                       PERFORM 2450-COPY-INSERT-AWARE
+006160                    ELSE
+006170                       PERFORM 2700-WRITE-OUT-RECORD
+006180                    END-IF
+006190                 END-IF
+006200                 PERFORM 2800-MAYBE-WRITE-CHECKPOINT
+006210              END-IF
+006220           END-IF
+006230     END-READ.
+006240  
+006250 2450-COPY-INSERT-AWARE.
+006260     IF IN-REC(1:6) IS NUMERIC
+006270        MOVE IN-REC(1:6) TO WS-PASSTHRU-SEQ
+006280        IF WS-PASSTHRU-SEQ NOT > WS-LAST-NUMBER
+006290           MOVE SPACES TO WS-ERROR-MSG
+006300           STRING 'INSERTED LINES COLLIDE WITH LINE '
+006310                                           DELIMITED BY SIZE
+006320                  IN-REC(1:6)              DELIMITED BY SIZE
+006330                  ' IN '                   DELIMITED BY SIZE
+006340                  FUNCTION TRIM(WS-IN-FILENAME)
+006350                                           DELIMITED BY SIZE
+006360              INTO WS-ERROR-MSG
+006370           PERFORM 2900-WRITE-ERROR-MESSAGE
+006380        END-IF
+006390        MOVE WS-PASSTHRU-SEQ TO WS-LAST-NUMBER
+006400        MOVE WS-LAST-NUMBER TO WS-NEXT-NUMBER
+006410        MOVE SPACES TO OUT-REC
+006420        MOVE IN-REC(1:80) TO OUT-REC
+006430        WRITE OUT-REC
+006440        ADD 1 TO WS-RECS-WRITTEN
+006450        PERFORM 2600-WRITE-XREF-RECORD
+006460     ELSE
+006470        ADD WS-INSERT-STEP TO WS-LAST-NUMBER
+006480        MOVE WS-LAST-NUMBER TO WS-NEXT-NUMBER
+006490        MOVE WS-NEXT-NUMBER TO WS-LINE-NUMBER-DISP
+006500        MOVE SPACES TO OUT-REC
+006510        IF IND-FOUND
+006520           STRING WS-LINE-NUMBER-DISP DELIMITED BY SIZE
+006530                  WS-INDICATOR-CHAR   DELIMITED BY SIZE
+006540                  IN-REC(2:65)        DELIMITED BY SIZE
+006550              INTO OUT-REC
+006560        ELSE
+006570           STRING WS-LINE-NUMBER-DISP DELIMITED BY SIZE
+006580                  WS-INDICATOR-CHAR   DELIMITED BY SIZE
+006590                  IN-REC(1:65)        DELIMITED BY SIZE
+006600              INTO OUT-REC
+006610        END-IF
+006620        WRITE OUT-REC
+006630        ADD 1 TO WS-RECS-WRITTEN
+006640        PERFORM 2600-WRITE-XREF-RECORD
+006650     END-IF.
+006660  
+006670 2350-EXPAND-TABS.
+006680     MOVE SPACES TO WS-EXP-REC
+006690     MOVE 0 TO WS-TAB-OUTCOL
+006700     PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+006710        UNTIL WS-TAB-IDX > 200
+006720        IF IN-REC(WS-TAB-IDX:1) = X'09'
+006730           COMPUTE WS-TAB-SPACES = WS-TAB-STOP -
+006740              FUNCTION MOD(WS-TAB-OUTCOL, WS-TAB-STOP)
+006750           ADD WS-TAB-SPACES TO WS-TAB-OUTCOL
+006760        ELSE
+006770           ADD 1 TO WS-TAB-OUTCOL
+006780           IF WS-TAB-OUTCOL <= 200
+006790              MOVE IN-REC(WS-TAB-IDX:1)
+006800                 TO WS-EXP-REC(WS-TAB-OUTCOL:1)
+006810           END-IF
+006820        END-IF
+006830     END-PERFORM
+006840     MOVE WS-EXP-REC TO IN-REC.
+006850  
+006860 2400-CHECK-TRUNCATION.
+006870     MOVE FUNCTION LENGTH(FUNCTION TRIM(IN-REC, TRAILING))
+006880       TO WS-IN-LEN
+006890     MOVE WS-MAX-CONTENT-LEN TO WS-TRUNC-LIMIT
+006900     IF IND-FOUND
+006910        ADD 1 TO WS-TRUNC-LIMIT
+006920     END-IF
+006930     IF WS-IN-LEN > WS-TRUNC-LIMIT
+006940        ADD 1 TO WS-TRUNC-COUNT
+006950        MOVE WS-RECS-READ TO WS-TRUNC-LINE-DISP
+006960        MOVE SPACES TO TRUNC-REC
+006970        STRING 'FILE: '                       DELIMITED BY SIZE
+006980               FUNCTION TRIM(WS-IN-FILENAME)  DELIMITED BY SIZE
+006990               '  LINE: '                     DELIMITED BY SIZE
+007000               WS-TRUNC-LINE-DISP             DELIMITED BY SIZE
+007010               '  TEXT: '                     DELIMITED BY SIZE
+007020               FUNCTION TRIM(IN-REC(1:130), TRAILING)
+007030                                               DELIMITED BY SIZE
+007040           INTO TRUNC-REC
+007050        WRITE TRUNC-REC
+007060     END-IF.
+007070  
+007080 2900-WRITE-ERROR-MESSAGE.
+007090     MOVE 'Y' TO WS-ANY-ERRORS-SW
+007100     DISPLAY WS-ERROR-MSG
+007110     IF LOG-FILE-OPEN
+007120        MOVE SPACES TO LOG-REC
+007130        STRING '*** ERROR *** '     DELIMITED BY SIZE
+007140               WS-ERROR-MSG         DELIMITED BY SIZE
+007150           INTO LOG-REC
+007160        WRITE LOG-REC
+007170     END-IF.
+007180
+007190 2920-WRITE-NOTICE-MESSAGE.
+007200     DISPLAY WS-ERROR-MSG
+007210     IF LOG-FILE-OPEN
+007220        MOVE SPACES TO LOG-REC
+007230        STRING '*** NOTICE *** '    DELIMITED BY SIZE
+007240               WS-ERROR-MSG         DELIMITED BY SIZE
+007250           INTO LOG-REC
+007260        WRITE LOG-REC
+007270     END-IF.
+007280  
+007290 2500-REPOSITION-INDICATOR.
+007300     MOVE SPACE TO WS-INDICATOR-CHAR
+007310     MOVE 'N' TO WS-IND-FOUND-SW
+007320     PERFORM VARYING WS-IND-IDX FROM 1 BY 1
+007330        UNTIL WS-IND-IDX > WS-INDICATOR-LEN OR IND-FOUND
+007340        IF IN-REC(1:1) = WS-INDICATOR-LIST(WS-IND-IDX:1)
+007350           MOVE 'Y' TO WS-IND-FOUND-SW
+007360        END-IF
+007370     END-PERFORM
+007380     IF IND-FOUND
+007390        MOVE IN-REC(1:1) TO WS-INDICATOR-CHAR
+007400        MOVE SPACE       TO IN-REC(1:1)
+007410        ADD 1 TO WS-COMMENTS-REPOS
+007420     END-IF.
+007430  
+007440 2700-WRITE-OUT-RECORD.
+007450     MOVE WS-NEXT-NUMBER TO WS-LINE-NUMBER-DISP
+007460     MOVE SPACES TO OUT-REC
+007470     IF IND-FOUND
+007480        STRING WS-LINE-NUMBER-DISP DELIMITED BY SIZE
+007490               WS-INDICATOR-CHAR   DELIMITED BY SIZE
+007500               IN-REC(2:65)        DELIMITED BY SIZE
+007510           INTO OUT-REC
+007520     ELSE
+007530        STRING WS-LINE-NUMBER-DISP DELIMITED BY SIZE
+007540               WS-INDICATOR-CHAR   DELIMITED BY SIZE
+007550               IN-REC(1:65)        DELIMITED BY SIZE
+007560           INTO OUT-REC
+007570     END-IF
+007580     WRITE OUT-REC
+007590     ADD 1 TO WS-RECS-WRITTEN
+007600     PERFORM 2600-WRITE-XREF-RECORD
+007610     ADD WS-INCREMENT TO WS-NEXT-NUMBER.
+007620  
+007630 2600-WRITE-XREF-RECORD.
+007640     MOVE WS-RECS-READ  TO WS-XREF-ORIG-DISP
+007650     MOVE WS-NEXT-NUMBER TO WS-XREF-SEQ-DISP
+007660     MOVE WS-NEXT-NUMBER TO WS-CKPT-LAST-SEQ
+007670     MOVE SPACES TO XREF-REC
+007680     STRING 'FILE: '                      DELIMITED BY SIZE
+007690            FUNCTION TRIM(WS-IN-FILENAME) DELIMITED BY SIZE
+007700            '  ORIG: '                    DELIMITED BY SIZE
+007710            WS-XREF-ORIG-DISP             DELIMITED BY SIZE
+007720            '  SEQ: '                     DELIMITED BY SIZE
+007730            WS-XREF-SEQ-DISP              DELIMITED BY SIZE
+007740        INTO XREF-REC
+007750     WRITE XREF-REC.
+007760  
+007770 2800-MAYBE-WRITE-CHECKPOINT.
+007780     IF FUNCTION MOD(WS-RECS-READ, WS-CKPT-INTERVAL) = 0
+007790        PERFORM 2850-WRITE-CHECKPOINT
+007800     END-IF.
+007810  
+007820 2850-WRITE-CHECKPOINT.
+007830     MOVE WS-RECS-READ      TO CKPT-RESUME-FROM
+007840     MOVE WS-CKPT-LAST-SEQ  TO CKPT-RESUME-SEQ
+007850     MOVE WS-RECS-WRITTEN   TO CKPT-WRITTEN-SOFAR
+007860     MOVE WS-COMMENTS-REPOS TO CKPT-COMMENTS-SOFAR
+007870     MOVE WS-TRUNC-COUNT    TO CKPT-TRUNC-SOFAR
+007880     OPEN OUTPUT CHECKPT-FILE
+007890     IF WS-CKPT-STATUS NOT = '00'
+007900        MOVE SPACES TO WS-ERROR-MSG
+007910        STRING 'UNABLE TO OPEN '            DELIMITED BY SIZE
+007920               FUNCTION TRIM(WS-CHECKPT-FILENAME)
+007930                                             DELIMITED BY SIZE
+007940               ' - STATUS '                  DELIMITED BY SIZE
+007950               WS-CKPT-STATUS                DELIMITED BY SIZE
+007960           INTO WS-ERROR-MSG
+007970        PERFORM 2900-WRITE-ERROR-MESSAGE
+007980     ELSE
+007990        WRITE CHECKPT-REC
+008000        IF WS-CKPT-STATUS NOT = '00'
+008010           MOVE SPACES TO WS-ERROR-MSG
+008020           STRING 'UNABLE TO WRITE '           DELIMITED BY SIZE
+008030                  FUNCTION TRIM(WS-CHECKPT-FILENAME)
+008040                                                DELIMITED BY SIZE
+008050                  ' - STATUS '                  DELIMITED BY SIZE
+008060                  WS-CKPT-STATUS                DELIMITED BY SIZE
+008070              INTO WS-ERROR-MSG
+008080           PERFORM 2900-WRITE-ERROR-MESSAGE
+008090        END-IF
+008100        CLOSE CHECKPT-FILE
+008110     END-IF.
+008120
+008130 2870-CLEAR-CHECKPOINT.
+008140     OPEN OUTPUT CHECKPT-FILE
+008150     IF WS-CKPT-STATUS NOT = '00'
+008160        MOVE SPACES TO WS-ERROR-MSG
+008170        STRING 'UNABLE TO CLEAR '            DELIMITED BY SIZE
+008180               FUNCTION TRIM(WS-CHECKPT-FILENAME)
+008190                                              DELIMITED BY SIZE
+008200               ' - STATUS '                   DELIMITED BY SIZE
+008210               WS-CKPT-STATUS                 DELIMITED BY SIZE
+008220           INTO WS-ERROR-MSG
+008230        PERFORM 2900-WRITE-ERROR-MESSAGE
+008240     ELSE
+008250        CLOSE CHECKPT-FILE
+008260     END-IF.
+008270
+008280 8000-WRITE-RUN-LOG-DETAIL.
+008290     MOVE WS-RECS-READ      TO WS-LD-RECS-READ-D
+008300     MOVE WS-RECS-WRITTEN   TO WS-LD-RECS-WRITTEN-D
+008310     MOVE WS-COMMENTS-REPOS TO WS-LD-COMMENTS-REPOS-D
+008320     MOVE WS-TRUNC-COUNT    TO WS-TRUNC-LINE-DISP
+008330     MOVE SPACES TO LOG-REC
+008340     STRING 'FILE: '                   DELIMITED BY SIZE
+008350            FUNCTION TRIM(WS-IN-FILENAME)    DELIMITED BY SIZE
+008360            '  RECS-READ: '            DELIMITED BY SIZE
+008370            WS-LD-RECS-READ-D          DELIMITED BY SIZE
+008380            '  RECS-WRITTEN: '         DELIMITED BY SIZE
+008390            WS-LD-RECS-WRITTEN-D       DELIMITED BY SIZE
+008400            '  COMMENTS-REPOSITIONED: ' DELIMITED BY SIZE
+008410            WS-LD-COMMENTS-REPOS-D     DELIMITED BY SIZE
+008420            '  TRUNCATED: '            DELIMITED BY SIZE
+008430            WS-TRUNC-LINE-DISP         DELIMITED BY SIZE
+008440        INTO LOG-REC
+008450     WRITE LOG-REC
+008460     ADD WS-RECS-READ      TO WS-TOTAL-RECS-READ
+008470     ADD WS-RECS-WRITTEN   TO WS-TOTAL-RECS-WRITTEN
+008480     ADD WS-COMMENTS-REPOS TO WS-TOTAL-COMMENTS-REPOS
+008490     ADD WS-TRUNC-COUNT    TO WS-TOTAL-TRUNC-COUNT.
+008500  
+008510 9000-TERMINATE.
+008520     IF LOG-FILE-OPEN
+008530        PERFORM 9100-WRITE-RUN-LOG-TOTAL
+008540        CLOSE LOG-FILE
+008550     END-IF
+008560     IF TRUNC-FILE-OPEN
+008570        CLOSE TRUNC-FILE
+008580     END-IF
+008590     IF XREF-FILE-OPEN
+008600        CLOSE XREF-FILE
+008610     END-IF
+008620     IF NOT SINGLE-FILE-MODE AND NOT MEMLIST-OPEN-ERROR
+008630        CLOSE MEMBER-LIST-FILE
+008640     END-IF
+008650     IF ANY-ERRORS
+008660        MOVE 8 TO RETURN-CODE
+008670     END-IF.
+008680  
+008690 9100-WRITE-RUN-LOG-TOTAL.
+008700     MOVE WS-TOTAL-RECS-READ      TO WS-LD-RECS-READ-D
+008710     MOVE WS-TOTAL-RECS-WRITTEN   TO WS-LD-RECS-WRITTEN-D
+008720     MOVE WS-TOTAL-COMMENTS-REPOS TO WS-LD-COMMENTS-REPOS-D
+008730     MOVE WS-TOTAL-TRUNC-COUNT    TO WS-TRUNC-LINE-DISP
+008740     MOVE SPACES TO LOG-REC
+008750     STRING 'TOTAL RECS-READ: '        DELIMITED BY SIZE
+008760            WS-LD-RECS-READ-D          DELIMITED BY SIZE
+008770            '  RECS-WRITTEN: '         DELIMITED BY SIZE
+008780            WS-LD-RECS-WRITTEN-D       DELIMITED BY SIZE
+008790            '  COMMENTS-REPOSITIONED: ' DELIMITED BY SIZE
+008800            WS-LD-COMMENTS-REPOS-D     DELIMITED BY SIZE
+008810            '  TRUNCATED: '            DELIMITED BY SIZE
+008820            WS-TRUNC-LINE-DISP         DELIMITED BY SIZE
+008830        INTO LOG-REC
+008840     WRITE LOG-REC.
